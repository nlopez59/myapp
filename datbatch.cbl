@@ -3,25 +3,118 @@
       * az test
       * Use Pub GITHUB project's DEVELOP branch
       * References STATIC MOD DEMOSUB in zdev.main.load for IAC Demos
+      *
+      * Generates the UAT account-range test file: one record per
+      * account number between a starting and ending value supplied
+      * on PARM, so testers get a real ACCTRANGE dataset instead of
+      * building one by hand.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTRANGE-FILE ASSIGN TO 'ACCTRANGE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCTRANGE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTRANGE-FILE.
+       01  ACCTRANGE-RECORD         PIC 9(06).
+
        WORKING-STORAGE SECTION.
-       01 WK-AREA1.
-          05  FILLER       PIC X(80).
-          05  num1         PIC 9(3) value zeros.
-          05  num2         PIC 9(3) value is 005.
-      *
+       01  WS-ACCTRANGE-STATUS      PIC X(02).
+       01  WS-START-ACCT            PIC 9(06).
+       01  WS-END-ACCT              PIC 9(06).
+       01  WS-CURRENT-ACCT          PIC 9(06).
+       01  WS-RECORD-COUNT          PIC 9(07) COMP-3 VALUE ZERO.
+
+      * Control-break totals: one subtotal per thousand-block of
+      * account numbers (000000-000999, 001000-001999, ...), the way
+      * any of our other nightly batch reports break on a key range.
+       01  WS-CURRENT-BLOCK         PIC 9(03).
+       01  WS-PRIOR-BLOCK           PIC 9(03).
+       01  WS-BLOCK-REMAINDER       PIC 9(03).
+       01  WS-BLOCK-COUNT           PIC 9(05) COMP-3 VALUE ZERO.
+       01  WS-FIRST-RECORD-SW       PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-RECORD           VALUE 'Y' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01  LK-PARM.
+           05  LK-PARM-LEN          PIC S9(4) COMP.
+           05  LK-PARM-TEXT.
+               10  LK-START-ACCT    PIC 9(06).
+               10  LK-END-ACCT      PIC 9(06).
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-PARM.
+          0000-Mainline.
            DISPLAY 'BATCH DEMO f-a1'.
 
-      * do something ...
-           PERFORM VARYING num1 FROM 0 BY 1 UNTIL num1 > num2
-                IF num1 > 1  THEN
-                    perform dump_num1
-                END-IF
-           END-PERFORM.
+           if LK-PARM-LEN not = 12
+               Display 'ERROR-999: PARM length ' LK-PARM-LEN
+                   ' invalid, expected 12 (two 6-digit account nos)'
+               Move 999 to RETURN-CODE
+           else
+               Move LK-START-ACCT to WS-START-ACCT
+               Move LK-END-ACCT   to WS-END-ACCT
+               if WS-START-ACCT > WS-END-ACCT
+                   Display 'ERROR-999: Starting account ' WS-START-ACCT
+                       ' is greater than ending account ' WS-END-ACCT
+                   Move 999 to RETURN-CODE
+               else
+                   perform 1000-Build-Range
+                       thru 1000-Build-Range-Exit
+                   Move 0 to RETURN-CODE
+               end-if
+           end-if.
            STOP RUN.
-      *==========  v2
-       dump_num1.
-           display 'Tracing num1=' num1.
+      *
+          1000-Build-Range.
+           OPEN OUTPUT ACCTRANGE-FILE.
+           Display '================================================'.
+           Display 'BATCH - Account Range Control Totals'.
+           Display '================================================'.
+           perform 1100-Write-One-Account
+               thru 1100-Write-One-Account-Exit
+               varying WS-CURRENT-ACCT from WS-START-ACCT by 1
+                   until WS-CURRENT-ACCT > WS-END-ACCT.
+           perform 1200-Print-Block-Total
+               thru 1200-Print-Block-Total-Exit.
+           CLOSE ACCTRANGE-FILE.
+           Display '================================================'.
+           Display 'BATCH: Wrote ' WS-RECORD-COUNT
+               ' account records to ACCTRANGE'.
+           Display '================================================'.
+           Exit Paragraph.
+          1000-Build-Range-Exit.
+           Exit Paragraph.
+      *
+          1100-Write-One-Account.
+           divide WS-CURRENT-ACCT by 1000 giving WS-CURRENT-BLOCK
+               remainder WS-BLOCK-REMAINDER.
+           Move WS-CURRENT-ACCT to ACCTRANGE-RECORD.
+
+      * A change in the thousand-block breaks the running subtotal,
+      * the same way the block boundary would on the printed report.
+           if not WS-FIRST-RECORD
+               and WS-CURRENT-BLOCK not = WS-PRIOR-BLOCK
+               perform 1200-Print-Block-Total
+                   thru 1200-Print-Block-Total-Exit
+           end-if.
+           set WS-FIRST-RECORD to false.
+           Move WS-CURRENT-BLOCK to WS-PRIOR-BLOCK.
+
+           WRITE ACCTRANGE-RECORD.
+           add 1 to WS-RECORD-COUNT.
+           add 1 to WS-BLOCK-COUNT.
+           Exit Paragraph.
+          1100-Write-One-Account-Exit.
+           Exit Paragraph.
+      *
+          1200-Print-Block-Total.
+           if WS-BLOCK-COUNT > 0
+               Display 'Block ' WS-PRIOR-BLOCK '000-'
+                   WS-PRIOR-BLOCK '999 accounts: ' WS-BLOCK-COUNT
+           end-if.
+           Move ZERO to WS-BLOCK-COUNT.
+           Exit Paragraph.
+          1200-Print-Block-Total-Exit.
+           Exit Paragraph.
