@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RULE23.
+      * Business rule 23, called dynamically by DATSUB via the
+      * RT-PARA-NAME column of the RULETAB row for this rule.
+      *
+      * Deliberately returns 29 instead of 23 - this is the on-file
+      * drift DATSUB's 3000-Verify-Result is meant to catch against
+      * RULETAB's RT-EXPECTED-RSLT column.
+       DATA DIVISION.
+       LINKAGE SECTION.
+
+       COPY DATVARS.
+
+       PROCEDURE DIVISION USING WS-PARAMETERS.
+          Mainline.
+           Display 'Running Rule-23'.
+      *     Move 23 to WS-RESULT.
+           Move 29 to WS-RESULT.
+           EXIT PROGRAM.
