@@ -0,0 +1,17 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RULE22.
+      * Business rule 22, called dynamically by DATSUB via the
+      * RT-PARA-NAME column of the RULETAB row for this rule. Kept as
+      * its own called program, the same way DATSUB itself is a
+      * called program to DATBATCH, so ops can add rule 23/24/... by
+      * adding a RULETAB row and a new program, not by touching DATSUB.
+       DATA DIVISION.
+       LINKAGE SECTION.
+
+       COPY DATVARS.
+
+       PROCEDURE DIVISION USING WS-PARAMETERS.
+          Mainline.
+           Display 'Running Rule-22'.
+           Move 22 to WS-RESULT.
+           EXIT PROGRAM.
