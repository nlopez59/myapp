@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATSUBC.
+      * CICS-resident rule engine used in place of DATSUB when
+      * DATDEM1 calls it directly for interactive DAT1 testing, so a
+      * new or changed rule can be parallel-tested without touching
+      * production DATSUB or its RULETAB/DATAUDIT files.
+      *
+      * Runs under CICS (DATDEM1's transaction environment), so
+      * RULETABT (the non-prod copy of RULETAB a tester maintains via
+      * DAT1) is read with EXEC CICS STARTBR/READNEXT the same way
+      * DATINQ browses DATAUDIT, rather than a batch SELECT/OPEN.
+      * DATBATCH's own batch-callable double for the same RULETABT
+      * data is the separate program DATSUBT, which has no CICS EXEC
+      * interface to call into.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       COPY RULETAB.
+
+       01  WS-RESP                  PIC S9(08) COMP.
+
+       01  WS-RULETABT-EOF-SW       PIC X(01) VALUE 'N'.
+           88  WS-RULETABT-EOF          VALUE 'Y' FALSE 'N'.
+
+       01  WS-RULE-FOUND-SW         PIC X(01) VALUE 'N'.
+           88  WS-RULE-FOUND             VALUE 'Y'.
+           88  WS-RULE-NOT-FOUND          VALUE 'N'.
+
+      * Table built fresh from RULETABT on every call, the same
+      * in-memory-table-from-file pattern DATSUB uses for RULETAB.
+       01  WS-RULETABT-TABLE.
+           05  WS-RTT-ENTRY OCCURS 50 TIMES
+                                 INDEXED BY RTT-IDX.
+               10  WS-RTT-RULE-NUM      PIC X(04).
+               10  WS-RTT-PARA-NAME     PIC X(30).
+               10  WS-RTT-EXPECTED-RSLT PIC 9(03).
+       01  WS-RULETABT-COUNT        PIC 9(04) COMP VALUE ZERO.
+
+       01  WS-RULE-CALL-OK-SW       PIC X(01) VALUE 'Y'.
+           88  WS-RULE-CALL-OK          VALUE 'Y' FALSE 'N'.
+
+       LINKAGE SECTION.
+
+       COPY DATVARS.
+
+       PROCEDURE DIVISION USING WS-PARAMETERS.
+          Mainline.
+           Move 'Running DATSUBC ' to WS-MSG1.
+           Display 'DATSUBC (TEST DOUBLE): Rule=' WS-RULE.
+           perform 1000-Load-Ruletabt.
+           perform 2000-Find-Rule.
+           if WS-Rule-Found
+               perform 2500-Dispatch-Rule
+           else
+               Display 'ERROR-999: Rule ' WS-Rule
+                   ' is not in RULETABT'
+               Move 999 to WS-RESULT
+           end-if.
+           EXIT PROGRAM.
+      *
+          1000-Load-Ruletabt.
+           Move zero to WS-RULETABT-COUNT.
+           set WS-Ruletabt-Eof to false.
+           EXEC CICS STARTBR FILE('RULETABT')
+                     RESP(WS-RESP)
+           END-EXEC.
+           if WS-RESP = DFHRESP(NORMAL)
+               perform 1100-Read-Next-Ruletabt
+                   thru 1100-Read-Next-Ruletabt-Exit
+                   until WS-Ruletabt-Eof
+               EXEC CICS ENDBR FILE('RULETABT') END-EXEC
+           end-if.
+           Exit Paragraph.
+      *
+          1100-Read-Next-Ruletabt.
+           EXEC CICS READNEXT FILE('RULETABT')
+                     INTO(RULETAB-RECORD)
+                     LENGTH(LENGTH OF RULETAB-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC.
+           if WS-RESP = DFHRESP(NORMAL)
+               if WS-RULETABT-COUNT < 50
+                   add 1 to WS-RULETABT-COUNT
+                   move RT-RULE-NUM
+                     to WS-RTT-RULE-NUM(WS-RULETABT-COUNT)
+                   move RT-PARA-NAME
+                     to WS-RTT-PARA-NAME(WS-RULETABT-COUNT)
+                   move RT-EXPECTED-RSLT
+                     to WS-RTT-EXPECTED-RSLT(WS-RULETABT-COUNT)
+               end-if
+           else
+               set WS-Ruletabt-Eof to true
+           end-if.
+           Exit Paragraph.
+          1100-Read-Next-Ruletabt-Exit.
+           Exit Paragraph.
+      *
+          2000-Find-Rule.
+           set WS-Rule-Not-Found to true.
+           if WS-RULETABT-COUNT > 0
+               set RTT-IDX to 1
+               search WS-RTT-ENTRY varying RTT-IDX
+                   at end continue
+                   when WS-RTT-RULE-NUM(RTT-IDX) = WS-Rule
+                       set WS-Rule-Found to true
+               end-search
+           end-if.
+           Exit Paragraph.
+      *
+          2500-Dispatch-Rule.
+           set WS-Rule-Call-Ok to true.
+           CALL WS-RTT-PARA-NAME(RTT-IDX) USING WS-PARAMETERS
+               ON EXCEPTION
+                   set WS-Rule-Call-Ok to false
+           END-CALL.
+           if not WS-Rule-Call-Ok
+               Display 'ERROR-999: Rule program '
+                   WS-RTT-PARA-NAME(RTT-IDX) ' named in RULETABT for '
+                   'rule ' WS-Rule ' could not be called'
+               Move 999 to WS-RESULT
+           end-if.
+           Exit Paragraph.
