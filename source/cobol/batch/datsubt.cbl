@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATSUBT.
+      * Batch-callable rule engine used in place of DATSUB when
+      * DATBATCH is pointed at it via the DATSUB_PGM environment
+      * variable, so a new or changed rule can be parallel-tested
+      * without touching production DATSUB or its RULETAB/DATAUDIT
+      * files. Reads RULETABT - a non-prod copy of RULETAB a tester
+      * maintains via DAT1's maintenance screen - the same batch
+      * SELECT/OPEN INPUT DYNAMIC way DATSUB reads RULETAB, since
+      * DATBATCH is a pure batch program with no CICS EXEC interface
+      * to call into. DAT1's own CICS-resident double for interactive
+      * testing is the separate program DATSUBC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULETABT-FILE ASSIGN TO 'RULETABT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RT-RULE-NUM
+               FILE STATUS IS WS-RULETABT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RULETABT-FILE.
+           COPY RULETAB.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RULETABT-STATUS       PIC X(02).
+           88  WS-RULETABT-OK            VALUE '00'.
+           88  WS-RULETABT-EOF             VALUE '10'.
+
+       01  WS-RULE-FOUND-SW         PIC X(01) VALUE 'N'.
+           88  WS-RULE-FOUND             VALUE 'Y'.
+           88  WS-RULE-NOT-FOUND          VALUE 'N'.
+
+      * Table built fresh from RULETABT on every call, the same
+      * in-memory-table-from-file pattern DATSUB uses for RULETAB.
+       01  WS-RULETABT-TABLE.
+           05  WS-RTT-ENTRY OCCURS 50 TIMES
+                                 INDEXED BY RTT-IDX.
+               10  WS-RTT-RULE-NUM      PIC X(04).
+               10  WS-RTT-PARA-NAME     PIC X(30).
+               10  WS-RTT-EXPECTED-RSLT PIC 9(03).
+       01  WS-RULETABT-COUNT        PIC 9(04) COMP VALUE ZERO.
+
+       01  WS-RULE-CALL-OK-SW       PIC X(01) VALUE 'Y'.
+           88  WS-RULE-CALL-OK          VALUE 'Y' FALSE 'N'.
+
+       LINKAGE SECTION.
+
+       COPY DATVARS.
+
+       PROCEDURE DIVISION USING WS-PARAMETERS.
+          Mainline.
+           Move 'Running DATSUBT ' to WS-MSG1.
+           Display 'DATSUBT (TEST DOUBLE): Rule=' WS-RULE.
+           perform 1000-Load-Ruletabt.
+           perform 2000-Find-Rule.
+           if WS-Rule-Found
+               perform 2500-Dispatch-Rule
+           else
+               Display 'ERROR-999: Rule ' WS-Rule
+                   ' is not in RULETABT'
+               Move 999 to WS-RESULT
+           end-if.
+           EXIT PROGRAM.
+      *
+          1000-Load-Ruletabt.
+           Move zero to WS-RULETABT-COUNT.
+           OPEN INPUT RULETABT-FILE.
+           if WS-RULETABT-OK
+               perform until WS-RULETABT-EOF
+                   READ RULETABT-FILE NEXT RECORD
+                       AT END set WS-RULETABT-EOF to true
+                       NOT AT END
+      * WS-RTT-ENTRY is OCCURS 50 - a row past that limit is logged
+      * and skipped rather than written past the table.
+                           if WS-RULETABT-COUNT < 50
+                               add 1 to WS-RULETABT-COUNT
+                               move RT-RULE-NUM
+                                 to WS-RTT-RULE-NUM(WS-RULETABT-COUNT)
+                               move RT-PARA-NAME
+                                 to WS-RTT-PARA-NAME(WS-RULETABT-COUNT)
+                               move RT-EXPECTED-RSLT
+                                 to WS-RTT-EXPECTED-RSLT
+                                   (WS-RULETABT-COUNT)
+                           else
+                               Display 'ERROR-999: RULETABT row for'
+                                   ' rule ' RT-RULE-NUM ' ignored -'
+                                   ' table is full at 50 rows'
+                           end-if
+                   end-read
+               end-perform
+               CLOSE RULETABT-FILE
+           else
+               Display 'ERROR-999: Unable to open RULETABT status='
+                   WS-RULETABT-STATUS
+           end-if.
+           Exit Paragraph.
+      *
+          2000-Find-Rule.
+           set WS-Rule-Not-Found to true.
+           if WS-RULETABT-COUNT > 0
+               set RTT-IDX to 1
+               search WS-RTT-ENTRY varying RTT-IDX
+                   at end continue
+                   when WS-RTT-RULE-NUM(RTT-IDX) = WS-Rule
+                       set WS-Rule-Found to true
+               end-search
+           end-if.
+           Exit Paragraph.
+      *
+          2500-Dispatch-Rule.
+           set WS-Rule-Call-Ok to true.
+           CALL WS-RTT-PARA-NAME(RTT-IDX) USING WS-PARAMETERS
+               ON EXCEPTION
+                   set WS-Rule-Call-Ok to false
+           END-CALL.
+           if not WS-Rule-Call-Ok
+               Display 'ERROR-999: Rule program '
+                   WS-RTT-PARA-NAME(RTT-IDX) ' named in RULETABT for '
+                   'rule ' WS-Rule ' could not be called'
+               Move 999 to WS-RESULT
+           end-if.
+           Exit Paragraph.
