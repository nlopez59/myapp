@@ -1,45 +1,487 @@
        ID DIVISION.
        PROGRAM-ID. DATBATCH.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULELIST-FILE  ASSIGN TO 'RULELIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULELIST-STATUS.
+      * CHECKPT always holds exactly one record, the last rule code
+      * completed - a relative-record file lets each checkpoint
+      * REWRITE that one record in place instead of relying on the
+      * DD's disposition to truncate it on every OPEN OUTPUT.
+           SELECT CHECKPT-FILE   ASSIGN TO 'CHECKPT'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CHECKPT-RRN
+               FILE STATUS IS WS-CHECKPT-STATUS.
+           SELECT SQLERRLG-FILE  ASSIGN TO 'SQLERRLG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SQLERRLG-STATUS.
+           SELECT REVIEWQ-FILE   ASSIGN TO 'REVIEWQ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REVIEWQ-STATUS.
+           SELECT ALERTDS-FILE   ASSIGN TO 'ALERTDS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERTDS-STATUS.
+           SELECT PARMLIB-FILE   ASSIGN TO 'PARMLIB'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARMLIB-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RULELIST-FILE.
+       01  RULELIST-RECORD          PIC X(04).
+
+       FD  CHECKPT-FILE.
+       01  CHECKPT-RECORD           PIC X(04).
+
+       FD  SQLERRLG-FILE.
+           COPY SQLERRLG.
+
+       FD  REVIEWQ-FILE.
+           COPY REVIEWQ.
+
+       FD  ALERTDS-FILE.
+           COPY ALERTDS.
+
+      * PARMLIB replaces the old one-character JCL PARM= interface -
+      * every run-time option DATBATCH takes is a KEYWORD=VALUE line
+      * in this member instead of fighting for space in a single byte.
+       FD  PARMLIB-FILE.
+       01  PARMLIB-RECORD           PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  WS-PARM-LEN     PIC S9(4) COMP.
-       01  WS-PARM-VALUE   PIC X(1).
+      * PARMLIB is a member of KEYWORD=VALUE lines, one per record:
+      *   MODE=SINGLE or MODE=MULTI  (defaults to SINGLE if omitted)
+      *   RULE=xxxx                  (rule code, single mode only)
+      *   RESTART=Y                  (resume multi-mode from CHECKPT)
+       01  WS-PARMLIB-STATUS        PIC X(02).
+           88  WS-PARMLIB-OK             VALUE '00'.
+           88  WS-PARMLIB-EOF             VALUE '10'.
+       01  WS-PARMLIB-ERROR-SW      PIC X(01) VALUE 'N'.
+           88  WS-PARMLIB-ERROR          VALUE 'Y' FALSE 'N'.
+       01  WS-PARM-KEYWORD          PIC X(10).
+       01  WS-PARM-VALUE-TEXT       PIC X(20).
+       01  WS-MODE-SW               PIC X(01) VALUE 'S'.
+           88  WS-MODE-SINGLE            VALUE 'S'.
+           88  WS-MODE-MULTI             VALUE 'M'.
+
+       COPY DATRSLT.
+       01  WS-RESULT-EDIT   PIC X(03).
+       01  WS-RD-DESC-OUT   PIC X(37) VALUE SPACES.
 
       * setup Mysub pgm as as a dynamic call
        01 SUBPGM  PIC X(8) VALUE 'DATSUB'.
 
-       COPY DATVARS.
+      * Points SUBPGM at a test double, e.g. DATSUBT, when the
+      * DATSUB_PGM environment variable is set, so a new/changed rule
+      * can be parallel-tested without touching production DATSUB.
+       01 WS-SUBPGM-OVERRIDE PIC X(8) VALUE SPACES.
 
-       LINKAGE SECTION.
-       01  LK-PARM.
-           05 LK-PARM-LEN  PIC S9(4)  COMP.
-           05 LK-PARM-TEXT PIC X(1)   Value '0'.
+       01  WS-RULELIST-STATUS       PIC X(02).
+           88  WS-RULELIST-OK             VALUE '00'.
+           88  WS-RULELIST-EOF             VALUE '10'.
 
-       PROCEDURE DIVISION USING LK-PARM.
-           Move LK-PARM-LEN   TO WS-PARM-LEN
-           Move LK-PARM-TEXT  TO WS-PARM-VALUE
-           Display 'DATBATCH: Input PARM=' WS-PARM-VALUE.
+      * Checkpoint/restart support: CHECKPT holds the last rule code
+      * DATBATCH completed, so an abend partway through a multi-rule
+      * run does not force a rerun from the first record.
+       01  WS-CHECKPT-STATUS        PIC X(02).
+           88  WS-CHECKPT-OK              VALUE '00'.
+       01  WS-CHECKPT-RRN           PIC 9(04) COMP VALUE 1.
+       01  WS-LAST-RULE-DONE        PIC X(04) VALUE SPACES.
+       01  WS-RESTART-MODE-SW       PIC X(01) VALUE 'N'.
+           88  WS-RESTART-MODE            VALUE 'Y'.
+       01  WS-RESTART-PENDING-SW    PIC X(01) VALUE 'N'.
+           88  WS-RESTART-PENDING          VALUE 'Y' FALSE 'N'.
 
-           Move WS-PARM-VALUE to WS-Rule.
-           Display 'Calling ' SUBPGM ' With Input RULE=' WS-Rule.
+      * Joins each DATSUB call back to the department it was submitted
+      * for, so finance can reconcile rule outcomes against Q.ORG/Q.EMP
+      * without a separate cross-reference file.
+           EXEC SQL INCLUDE RULEAUD END-EXEC.
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
 
-           CALL SUBPGM USING WS-PARAMETERS.
+       01  WS-DEPT-CODE             PIC X(03) VALUE '000'.
+       01  WS-SQLERRLG-STATUS       PIC X(02).
+       01  WS-SQL-STATEMENT         PIC X(30).
+       01  WS-CURRENT-TIMESTAMP     PIC X(14).
+       01  WS-CURRENT-DATE          PIC 9(08).
+       01  WS-CURRENT-TIME          PIC 9(08).
 
-           Display 'Values returned from DATSUB'.
-           Display 'WS-MSG1:   ' WS-MSG1.
-           Display 'WS-RESULT: ' WS-RESULT.
+      * Severity is derived from WS-RESULT so a review-worthy or
+      * failing outcome does not sit in the same SYSOUT stream as
+      * every routine INFO result. Ranges above the codes DATSUB
+      * returns today (022/029/999) are reserved for new rule types
+      * as they come on line.
+       01  WS-SEVERITY-SW           PIC X(01).
+           88  WS-SEV-INFO               VALUE 'I'.
+           88  WS-SEV-WARNING            VALUE 'W'.
+           88  WS-SEV-ERROR              VALUE 'E'.
+       01  WS-REVIEWQ-STATUS        PIC X(02).
+       01  WS-ALERTDS-STATUS        PIC X(02).
 
-           STOP RUN.
+      * Control totals for a multi-rule run, so a record silently
+      * skipped somewhere between RULELIST and DATSUB shows up as a
+      * reconciling difference instead of going unnoticed.
+       01  WS-CT-RECORDS-READ       PIC 9(07) COMP-3 VALUE ZERO.
+       01  WS-CT-RECORDS-SKIPPED    PIC 9(07) COMP-3 VALUE ZERO.
+       01  WS-CT-CALLS-COMPLETED    PIC 9(07) COMP-3 VALUE ZERO.
+       01  WS-CT-ERRORS             PIC 9(07) COMP-3 VALUE ZERO.
 
+       COPY DATVARS.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-SUBPGM-OVERRIDE FROM ENVIRONMENT 'DATSUB_PGM'.
+           If WS-SUBPGM-OVERRIDE not = SPACES
+               Move WS-SUBPGM-OVERRIDE to SUBPGM
+               Display 'DATBATCH: Using test sub-program ' SUBPGM
+           end-if.
 
+      * Department the run was submitted for, for the RULE_AUDIT
+      * insert; defaults to '000' when the caller doesn't set it.
+           ACCEPT WS-DEPT-CODE FROM ENVIRONMENT 'DATBATCH_DEPT'.
+           If WS-DEPT-CODE = SPACES
+               Move '000' to WS-DEPT-CODE
+           end-if.
 
+           OPEN EXTEND SQLERRLG-FILE.
+           if WS-SQLERRLG-STATUS not = '00'
+               and WS-SQLERRLG-STATUS not = '05'
+               OPEN OUTPUT SQLERRLG-FILE
+           end-if.
 
+           perform 0100-Read-Parmlib thru 0100-Read-Parmlib-Exit.
 
+           If WS-Parmlib-Error
+               Move 999 to RETURN-CODE
+           else
+               If WS-Mode-Multi
+                   perform 2000-Multi-Mode thru 2000-Multi-Mode-Exit
+               else
+                   perform 1000-Single-Mode thru 1000-Single-Mode-Exit
+               end-if
+           end-if.
 
+           CLOSE SQLERRLG-FILE.
+           STOP RUN.
+      *
+          0100-Read-Parmlib.
+           OPEN INPUT PARMLIB-FILE.
+           if not WS-PARMLIB-OK
+               Display 'ERROR-999: Unable to open PARMLIB status='
+                   WS-PARMLIB-STATUS
+               set WS-Parmlib-Error to true
+           else
+               perform 0110-Read-Parmlib-Record
+                   thru 0110-Read-Parmlib-Record-Exit
+                   until WS-PARMLIB-EOF
+               CLOSE PARMLIB-FILE
+               Display 'DATBATCH: PARMLIB MODE=' WS-MODE-SW
+                   ' RULE=' WS-Rule
+                   ' RESTART=' WS-RESTART-MODE-SW
+           end-if.
+           Exit Paragraph.
+          0100-Read-Parmlib-Exit.
+           Exit Paragraph.
+      *
+          0110-Read-Parmlib-Record.
+           READ PARMLIB-FILE
+               AT END set WS-PARMLIB-EOF to true
+               NOT AT END
+                   perform 0120-Apply-Parmlib-Keyword
+                       thru 0120-Apply-Parmlib-Keyword-Exit
+           end-read.
+           Exit Paragraph.
+          0110-Read-Parmlib-Record-Exit.
+           Exit Paragraph.
+      *
+          0120-Apply-Parmlib-Keyword.
+           Move SPACES to WS-PARM-KEYWORD WS-PARM-VALUE-TEXT.
+           UNSTRING PARMLIB-RECORD DELIMITED BY '='
+               INTO WS-PARM-KEYWORD WS-PARM-VALUE-TEXT.
+           evaluate WS-PARM-KEYWORD
+               when 'MODE'
+                   if WS-PARM-VALUE-TEXT(1:5) = 'MULTI'
+                       set WS-Mode-Multi to true
+                   else
+                       set WS-Mode-Single to true
+                   end-if
+               when 'RULE'
+                   if WS-PARM-VALUE-TEXT(1:1) = SPACE
+                       Display 'ERROR-999: PARMLIB RULE= value is'
+                           ' blank or missing'
+                       set WS-Parmlib-Error to true
+                   else
+                       Move WS-PARM-VALUE-TEXT(1:4) to WS-Rule
+                   end-if
+               when 'RESTART'
+                   if WS-PARM-VALUE-TEXT(1:1) = 'Y'
+                       set WS-Restart-Mode to true
+                   end-if
+               when SPACES
+                   continue
+               when other
+                   Display 'DATBATCH: Ignoring unknown PARMLIB'
+                       ' keyword ' WS-PARM-KEYWORD
+           end-evaluate.
+           Exit Paragraph.
+          0120-Apply-Parmlib-Keyword-Exit.
+           Exit Paragraph.
+      *
+          1000-Single-Mode.
+           perform 3000-Call-Sub thru 3000-Call-Sub-Exit.
+           Move WS-RESULT TO RETURN-CODE.
+           Exit Paragraph.
+          1000-Single-Mode-Exit.
+           Exit Paragraph.
+      *
+          2000-Multi-Mode.
+      * Reads a control file of rule codes, one per record, and calls
+      * DATSUB once per code so a whole month-end list can run in a
+      * single job step instead of one PARM= per step.
+           if WS-Restart-Mode
+               perform 2050-Read-Checkpoint
+                   thru 2050-Read-Checkpoint-Exit
+           end-if.
+           OPEN INPUT RULELIST-FILE.
+           if not WS-RULELIST-OK
+               Display 'ERROR-999: Unable to open RULELIST status='
+                   WS-RULELIST-STATUS
+               Move 999 to RETURN-CODE
+           else
+               perform 2100-Proc-Rule thru 2100-Proc-Rule-Exit
+                   until WS-RULELIST-EOF
+               CLOSE RULELIST-FILE
+               perform 2200-Print-Control-Totals
+                   thru 2200-Print-Control-Totals-Exit
+      * RETURN-CODE reflects the whole run, not just the last rule
+      * processed - any rule coming back ERROR severity anywhere in
+      * the list fails the step, even if the final rule succeeded.
+               if WS-CT-ERRORS > 0
+                   Move 999 to RETURN-CODE
+               else
+                   Move ZERO to RETURN-CODE
+               end-if
+           end-if.
+           Exit Paragraph.
+          2000-Multi-Mode-Exit.
+           Exit Paragraph.
+      *
+          2050-Read-Checkpoint.
+           set WS-Restart-Pending to true.
+           Move 1 to WS-CHECKPT-RRN.
+           OPEN INPUT CHECKPT-FILE.
+           if WS-CHECKPT-OK
+               READ CHECKPT-FILE
+                   INVALID KEY
+                       move spaces to WS-LAST-RULE-DONE
+                       set WS-Restart-Pending to false
+                   NOT INVALID KEY
+                       move CHECKPT-RECORD to WS-LAST-RULE-DONE
+               end-read
+               CLOSE CHECKPT-FILE
+           else
+               Display 'DATBATCH: No checkpoint found, restarting'
+                   ' from the top of RULELIST'
+               set WS-Restart-Pending to false
+           end-if.
+           Exit Paragraph.
+          2050-Read-Checkpoint-Exit.
+           Exit Paragraph.
+      *
+          2100-Proc-Rule.
+           READ RULELIST-FILE
+               AT END set WS-RULELIST-EOF to true
+               NOT AT END
+                   add 1 to WS-CT-RECORDS-READ
+                   if WS-Restart-Pending
+                       perform 2110-Skip-To-Checkpoint
+                           thru 2110-Skip-To-Checkpoint-Exit
+                   else
+                       Move RULELIST-RECORD to WS-Rule
+                       perform 3000-Call-Sub thru 3000-Call-Sub-Exit
+                       add 1 to WS-CT-CALLS-COMPLETED
+                       perform 2120-Write-Checkpoint
+                           thru 2120-Write-Checkpoint-Exit
+                   end-if
+           end-read.
+           Exit Paragraph.
+          2100-Proc-Rule-Exit.
+           Exit Paragraph.
+      *
+          2110-Skip-To-Checkpoint.
+      * Skips records already completed on a prior run, up to and
+      * including the one recorded in the checkpoint file.
+           Display 'DATBATCH: Skipping already-completed rule '
+               RULELIST-RECORD.
+           add 1 to WS-CT-RECORDS-SKIPPED.
+           if RULELIST-RECORD = WS-LAST-RULE-DONE
+               set WS-Restart-Pending to false
+           end-if.
+           Exit Paragraph.
+          2110-Skip-To-Checkpoint-Exit.
+           Exit Paragraph.
+      *
+          2120-Write-Checkpoint.
+           Move 1 to WS-CHECKPT-RRN.
+           Move WS-Rule to CHECKPT-RECORD.
+           OPEN I-O CHECKPT-FILE.
+           if not WS-CHECKPT-OK
+               OPEN OUTPUT CHECKPT-FILE
+           end-if.
+           if WS-CHECKPT-OK
+               REWRITE CHECKPT-RECORD
+                   INVALID KEY WRITE CHECKPT-RECORD
+               end-rewrite
+               CLOSE CHECKPT-FILE
+           else
+               Display 'ERROR-999: Unable to open CHECKPT status='
+                   WS-CHECKPT-STATUS
+           end-if.
+           Exit Paragraph.
+          2120-Write-Checkpoint-Exit.
+           Exit Paragraph.
+      *
+          2200-Print-Control-Totals.
+      * Reconciles records read from RULELIST against calls DATSUB
+      * actually completed and how many of those came back an ERROR,
+      * so a record dropped somewhere in between shows up here instead
+      * of surfacing later as an unexplained missing department total.
+           Display '-------------------------------------------'.
+           Display 'DATBATCH CONTROL TOTALS'.
+           Display '  RULELIST records read . . . : '
+               WS-CT-RECORDS-READ.
+           Display '  Records skipped (restart). . : '
+               WS-CT-RECORDS-SKIPPED.
+           Display '  DATSUB calls completed . . . : '
+               WS-CT-CALLS-COMPLETED.
+           Display '  Errors (severity ERROR). . . : ' WS-CT-ERRORS.
+           if WS-CT-RECORDS-READ not =
+               WS-CT-CALLS-COMPLETED + WS-CT-RECORDS-SKIPPED
+               Display 'WARNING-999: Records read does not match'
+                   ' calls completed plus records skipped - check'
+                   ' for a record silently dropped this run'
+           end-if.
+           Display '-------------------------------------------'.
+           Exit Paragraph.
+          2200-Print-Control-Totals-Exit.
+           Exit Paragraph.
+      *
+          3000-Call-Sub.
+           Move 'DATBATCH' to WS-CALLER.
+           Display 'Calling ' SUBPGM ' With Input RULE=' WS-Rule.
+           CALL SUBPGM USING WS-PARAMETERS.
+
+           Display 'Values returned from DATSUB'.
+           Display 'WS-MSG1:   ' WS-MSG1.
+           perform 3100-Lookup-Result-Desc
+               thru 3100-Lookup-Result-Desc-Exit.
+           Display 'WS-RESULT: ' WS-RESULT ' - ' WS-RD-DESC-OUT.
+           perform 3200-Insert-Rule-Audit
+               thru 3200-Insert-Rule-Audit-Exit.
+           perform 3300-Classify-Severity
+               thru 3300-Classify-Severity-Exit.
+           perform 3400-Route-Result
+               thru 3400-Route-Result-Exit.
+           Exit Paragraph.
+          3000-Call-Sub-Exit.
+           Exit Paragraph.
+      *
+          3200-Insert-Rule-Audit.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-TIMESTAMP(1:8).
+           MOVE WS-CURRENT-TIME TO WS-CURRENT-TIMESTAMP(9:6).
 
+           Move WS-Rule            to RULE-AUDIT-RULE.
+           Move WS-RESULT          to RULE-AUDIT-RESULT.
+           Move WS-CURRENT-TIMESTAMP to RULE-AUDIT-TSTAMP.
+           Move WS-DEPT-CODE       to RULE-AUDIT-DEPT.
 
+           EXEC SQL
+               INSERT INTO Q.RULE_AUDIT
+                   (RULE_CODE, RESULT_CODE, RUN_TIMESTAMP, DEPT_CODE)
+               VALUES
+                   (:RULE-AUDIT-RULE, :RULE-AUDIT-RESULT,
+                    :RULE-AUDIT-TSTAMP, :RULE-AUDIT-DEPT)
+           END-EXEC.
+           Move 'INSERT INTO Q.RULE_AUDIT' to WS-SQL-STATEMENT.
 
+           if SQLCODE not = 0
+               Move WS-CURRENT-TIMESTAMP to SE-TIMESTAMP
+               Move WS-SQL-STATEMENT     to SE-STATEMENT
+               Move SQLCODE              to SE-SQLCODE
+               Display 'ERROR-999: ' WS-SQL-STATEMENT
+                   ' FAILED, SQLCODE=' SQLCODE
+               WRITE SQLERRLG-RECORD
+           end-if.
+           Exit Paragraph.
+          3200-Insert-Rule-Audit-Exit.
+           Exit Paragraph.
+      *
+          3300-Classify-Severity.
+           if WS-RESULT >= 900
+               set WS-Sev-Error to true
+               add 1 to WS-CT-ERRORS
+           else
+               if WS-RESULT >= 100
+                   set WS-Sev-Warning to true
+               else
+                   set WS-Sev-Info to true
+               end-if
+           end-if.
+           Exit Paragraph.
+          3300-Classify-Severity-Exit.
+           Exit Paragraph.
+      *
+          3400-Route-Result.
+      * INFO stays in the normal run log (already displayed above by
+      * 3000-Call-Sub); WARNING goes to REVIEWQ for an analyst to look
+      * over; ERROR goes to ALERTDS, which ops monitoring watches.
+           evaluate true
+               when WS-Sev-Warning
+                   OPEN EXTEND REVIEWQ-FILE
+                   if WS-REVIEWQ-STATUS not = '00'
+                       and WS-REVIEWQ-STATUS not = '05'
+                       OPEN OUTPUT REVIEWQ-FILE
+                   end-if
+                   Move WS-CURRENT-TIMESTAMP to RQ-TIMESTAMP
+                   Move WS-Rule              to RQ-RULE
+                   Move WS-RESULT            to RQ-RESULT
+                   Move WS-RD-DESC-OUT       to RQ-DESC
+                   WRITE REVIEWQ-RECORD
+                   CLOSE REVIEWQ-FILE
+               when WS-Sev-Error
+                   OPEN EXTEND ALERTDS-FILE
+                   if WS-ALERTDS-STATUS not = '00'
+                       and WS-ALERTDS-STATUS not = '05'
+                       OPEN OUTPUT ALERTDS-FILE
+                   end-if
+                   Move WS-CURRENT-TIMESTAMP to AL-TIMESTAMP
+                   Move WS-Rule              to AL-RULE
+                   Move WS-RESULT            to AL-RESULT
+                   Move WS-RD-DESC-OUT       to AL-DESC
+                   WRITE ALERTDS-RECORD
+                   CLOSE ALERTDS-FILE
+               when other
+                   continue
+           end-evaluate.
+           Exit Paragraph.
+          3400-Route-Result-Exit.
+           Exit Paragraph.
+      *
+          3100-Lookup-Result-Desc.
+           Move WS-RESULT to WS-RESULT-EDIT.
+           Move 'NO DESCRIPTION AVAILABLE' to WS-RD-DESC-OUT.
+           set WS-RD-IDX to 1.
+           search WS-RD-ENTRY
+               at end continue
+               when WS-RD-CODE(WS-RD-IDX) = WS-RESULT-EDIT
+                   move WS-RD-TEXT(WS-RD-IDX) to WS-RD-DESC-OUT
+           end-search.
+           Exit Paragraph.
+          3100-Lookup-Result-Desc-Exit.
+           Exit Paragraph.
 
 
 
