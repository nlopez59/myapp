@@ -1,6 +1,62 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATSUB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULETAB-FILE  ASSIGN TO 'RULETAB'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RT-RULE-NUM
+               FILE STATUS IS WS-RULETAB-STATUS.
+      * DATAUDIT is browsed under CICS by DATINQ with STARTBR/READNEXT,
+      * so it is a VSAM entry-sequenced dataset - appended to here in
+      * write order and read back the same way, the same batch-SELECT/
+      * CICS-FCT split RULETAB already uses for its keyed access.
+           SELECT DATAUDIT-FILE ASSIGN TO 'DATAUDIT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DATAUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RULETAB-FILE.
+           COPY RULETAB.
+
+       FD  DATAUDIT-FILE.
+           COPY DATAUDIT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RULETAB-STATUS        PIC X(02).
+           88  WS-RULETAB-OK             VALUE '00'.
+           88  WS-RULETAB-EOF             VALUE '10'.
+
+       01  WS-RULE-FOUND-SW         PIC X(01) VALUE 'N'.
+           88  WS-RULE-FOUND             VALUE 'Y'.
+           88  WS-RULE-NOT-FOUND          VALUE 'N'.
+
+      * Table built in memory from RULETAB-FILE so a new rule can be
+      * added by loading a new record rather than by recompiling.
+       01  WS-RULETAB-TABLE.
+           05  WS-RULETAB-ENTRY OCCURS 50 TIMES
+                                 INDEXED BY RT-IDX.
+               10  WS-RT-RULE-NUM       PIC X(04).
+               10  WS-RT-PARA-NAME      PIC X(30).
+               10  WS-RT-DESCRIPTION    PIC X(40).
+               10  WS-RT-EXPECTED-RSLT  PIC 9(03).
+       01  WS-RULETAB-COUNT         PIC 9(04) COMP VALUE ZERO.
+       01  WS-CURRENT-EXPECTED      PIC 9(03) VALUE ZERO.
+
+       01  WS-DATAUDIT-STATUS       PIC X(02).
+           88  WS-DATAUDIT-OK            VALUE '00'.
+       01  WS-CURRENT-DATE          PIC 9(08).
+       01  WS-CURRENT-TIME          PIC 9(08).
+
+      * Program named in RT-PARA-NAME for the matched RULETAB row is
+      * called dynamically, the same way DATBATCH dynamically calls
+      * SUBPGM, so adding a new rule is a RULETAB entry plus a new
+      * called program - DATSUB itself never needs to change.
+       01  WS-RULE-CALL-OK-SW       PIC X(01) VALUE 'Y'.
+           88  WS-RULE-CALL-OK           VALUE 'Y' FALSE 'N'.
+
        LINKAGE SECTION.
 
        COPY DATVARS.
@@ -8,26 +64,94 @@
        PROCEDURE DIVISION USING WS-PARAMETERS.
           Mainline.
            Move 'Running DATSUB  ' to WS-msg1.
+           perform 1000-Load-Rule-Table.
       *
-           If WS-Rule  = 0 then perform Missing-Parm-Error.
-           If WS-Rule  = 1 then perform Rule-22.
-           If WS-Rule  = 2 then perform Rule-23.
-           If WS-Rule  > 2 then perform None-Supported-Rule.
+           If WS-Rule  = 0
+               perform Missing-Parm-Error
+           else
+               perform 2000-Find-Rule
+               if WS-Rule-Found
+                   perform 2500-Dispatch-Rule
+               else
+                   perform None-Supported-Rule
+               end-if
+           end-if.
+
+           perform 4000-Write-Audit.
 
            EXIT PROGRAM.
       *
-          Rule-22.
-           Display 'Running Rule-22'.
-           Move 22 to WS-RESULT.
+          1000-Load-Rule-Table.
+           Move zero to WS-RULETAB-COUNT.
+           OPEN INPUT RULETAB-FILE.
+           if WS-RULETAB-OK
+               perform until WS-RULETAB-EOF
+                   READ RULETAB-FILE NEXT RECORD
+                       AT END set WS-RULETAB-EOF to true
+                       NOT AT END
+      * WS-RULETAB-ENTRY is OCCURS 50 - a row past that limit is
+      * logged and skipped rather than written past the table.
+                           if WS-RULETAB-COUNT < 50
+                               add 1 to WS-RULETAB-COUNT
+                               move RULETAB-RECORD
+                                 to WS-RULETAB-ENTRY(WS-RULETAB-COUNT)
+                           else
+                               Display 'ERROR-999: RULETAB row for'
+                                   ' rule ' RT-RULE-NUM ' ignored -'
+                                   ' table is full at 50 rows'
+                           end-if
+                   end-read
+               end-perform
+               CLOSE RULETAB-FILE
+           else
+               Display 'ERROR-999: Unable to open RULETAB status='
+                   WS-RULETAB-STATUS
+           end-if.
            Exit Paragraph.
-
       *
-          Rule-23.
-           Display 'Running Rule-23'.
-      *     Move 23 to WS-RESULT.
-            Move 29 to WS-RESULT.
+          2000-Find-Rule.
+           set WS-Rule-Not-Found to true.
+           Move zero to WS-CURRENT-EXPECTED.
+           if WS-RULETAB-COUNT > 0
+               set RT-IDX to 1
+               search WS-RULETAB-ENTRY varying RT-IDX
+                   at end continue
+                   when WS-RT-RULE-NUM(RT-IDX) = WS-Rule
+                       set WS-Rule-Found to true
+                       move WS-RT-EXPECTED-RSLT(RT-IDX)
+                         to WS-CURRENT-EXPECTED
+               end-search
+           end-if.
+           Exit Paragraph.
+      *
+          2500-Dispatch-Rule.
+      * RT-IDX still points at the row 2000-Find-Rule matched.
+           set WS-Rule-Call-Ok to true.
+           CALL WS-RT-PARA-NAME(RT-IDX) USING WS-PARAMETERS
+               ON EXCEPTION
+                   set WS-Rule-Call-Ok to false
+           END-CALL.
+           if WS-Rule-Call-Ok
+               perform 3000-Verify-Result
+           else
+               Display 'ERROR-999: Rule program '
+                   WS-RT-PARA-NAME(RT-IDX) ' named in RULETAB for '
+                   'rule ' WS-Rule ' could not be called'
+               Move 999 to WS-RESULT
+           end-if.
+           Exit Paragraph.
+      *
+          3000-Verify-Result.
+      * Flags a silent drift between the coded result and the value
+      * on file in RULETAB for this rule, e.g. the Rule-23 mismatch.
+           if WS-CURRENT-EXPECTED not = zero
+               and WS-RESULT not = WS-CURRENT-EXPECTED
+               Display 'WARNING: Rule ' WS-Rule
+                   ' expected ' WS-CURRENT-EXPECTED
+                   ' but got ' WS-RESULT
+               Move 'RESULT MISMATCH' to WS-MSG1
+           end-if.
            Exit Paragraph.
-
       *
           None-Supported-Rule.
            Display 'ERROR-999: Rule ' WS-Rule ' is not supported'.
@@ -37,4 +161,23 @@
           Missing-Parm-Error.
            Display 'ERROR-999: No rule passed in PARM'.
            Move 999 to WS-RESULT.
-           Exit Paragraph.
\ No newline at end of file
+           Exit Paragraph.
+      *
+          4000-Write-Audit.
+      * One record per call so operations can answer "did rule X run
+      * on date Y and what came back" without digging through logs.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO AUD-TIMESTAMP(1:8).
+           MOVE WS-CURRENT-TIME TO AUD-TIMESTAMP(9:6).
+           Move WS-Rule   to AUD-RULE.
+           Move WS-RESULT to AUD-RESULT.
+           Move WS-CALLER to AUD-CALLER.
+           OPEN EXTEND DATAUDIT-FILE.
+           if not WS-DATAUDIT-OK
+               CLOSE DATAUDIT-FILE
+               OPEN OUTPUT DATAUDIT-FILE
+           end-if.
+           WRITE DATAUDIT-RECORD.
+           CLOSE DATAUDIT-FILE.
+           Exit Paragraph.
