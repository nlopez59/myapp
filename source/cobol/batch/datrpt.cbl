@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATRPT.
+      * Reads the DATAUDIT trail built by DATSUB and produces an
+      * end-of-day summary of how many times each rule ran and how
+      * many runs failed, so a rule failure shows up without having
+      * to scrape individual job logs.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * DATAUDIT is a VSAM entry-sequenced dataset, read here in the
+      * same write order DAT2 browses it under CICS with STARTBR/
+      * READNEXT - see datsub.cbl for the writer side.
+           SELECT DATAUDIT-FILE ASSIGN TO 'DATAUDIT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DATAUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATAUDIT-FILE.
+           COPY DATAUDIT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATAUDIT-STATUS       PIC X(02).
+           88  WS-DATAUDIT-OK            VALUE '00'.
+           88  WS-DATAUDIT-EOF            VALUE '10'.
+
+       01  WS-COUNTERS.
+           05  WS-CNT-MISSING-PARM  PIC 9(07) VALUE ZERO.
+           05  WS-CNT-TOTAL         PIC 9(07) VALUE ZERO.
+
+      * One entry per distinct rule code seen in DATAUDIT, the same
+      * in-memory-table-from-file pattern DATINQ uses for its own
+      * DATRULCT-style tally, so a new RULETAB-driven rule code is
+      * counted correctly instead of falling into a fixed legacy
+      * '1'/'2' bucket or a generic not-supported count.
+       01  WS-RULECT-TABLE.
+           05  WS-RULECT-ENTRY OCCURS 50 TIMES
+                                 INDEXED BY RC-IDX.
+               10  WS-RC-RULE          PIC X(04).
+               10  WS-RC-RUN-COUNT     PIC 9(07).
+               10  WS-RC-ERROR-COUNT   PIC 9(07).
+       01  WS-RULECT-COUNT          PIC 9(04) COMP VALUE ZERO.
+       01  WS-PRINT-IDX             PIC 9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+          0000-Mainline.
+           perform 1000-Read-Audit-File thru 1000-Read-Audit-File-Exit.
+           perform 2000-Print-Summary thru 2000-Print-Summary-Exit.
+           STOP RUN.
+      *
+          1000-Read-Audit-File.
+           OPEN INPUT DATAUDIT-FILE.
+           if WS-DATAUDIT-OK
+               perform 1100-Read-Next thru 1100-Read-Next-Exit
+                   until WS-DATAUDIT-EOF
+               CLOSE DATAUDIT-FILE
+           else
+               Display 'ERROR-999: Unable to open DATAUDIT status='
+                   WS-DATAUDIT-STATUS
+           end-if.
+           Exit Paragraph.
+          1000-Read-Audit-File-Exit.
+           Exit Paragraph.
+      *
+          1100-Read-Next.
+           READ DATAUDIT-FILE
+               AT END set WS-DATAUDIT-EOF to true
+               NOT AT END perform 1200-Tally-Record
+                             thru 1200-Tally-Record-Exit
+           end-read.
+           Exit Paragraph.
+          1100-Read-Next-Exit.
+           Exit Paragraph.
+      *
+          1200-Tally-Record.
+           add 1 to WS-CNT-TOTAL.
+           if AUD-RULE = ZERO
+               add 1 to WS-CNT-MISSING-PARM
+           else
+               perform 1210-Tally-Rule-Code
+                   thru 1210-Tally-Rule-Code-Exit
+           end-if.
+           Exit Paragraph.
+          1200-Tally-Record-Exit.
+           Exit Paragraph.
+      *
+          1210-Tally-Rule-Code.
+      * ERROR here means severity ERROR the way DATBATCH classifies
+      * it (result 900 or above) - see the WS-SEVERITY-SW logic there
+      * and DATINQ's identical 1120-Tally-Rule.
+           set RC-IDX to 1.
+           search WS-RULECT-ENTRY
+               at end
+                   if WS-RULECT-COUNT < 50
+                       add 1 to WS-RULECT-COUNT
+                       set RC-IDX to WS-RULECT-COUNT
+                       move AUD-RULE to WS-RC-RULE(RC-IDX)
+                       move 1 to WS-RC-RUN-COUNT(RC-IDX)
+                       if AUD-RESULT >= 900
+                           move 1 to WS-RC-ERROR-COUNT(RC-IDX)
+                       else
+                           move zero to WS-RC-ERROR-COUNT(RC-IDX)
+                       end-if
+                   end-if
+               when WS-RC-RULE(RC-IDX) = AUD-RULE
+                   add 1 to WS-RC-RUN-COUNT(RC-IDX)
+                   if AUD-RESULT >= 900
+                       add 1 to WS-RC-ERROR-COUNT(RC-IDX)
+                   end-if
+           end-search.
+           Exit Paragraph.
+          1210-Tally-Rule-Code-Exit.
+           Exit Paragraph.
+      *
+          2000-Print-Summary.
+           Display '================================================'.
+           Display 'DATRPT - Daily Rule Execution Summary'.
+           Display '================================================'.
+           perform 2100-Print-Rule-Line
+               thru 2100-Print-Rule-Line-Exit
+               varying WS-PRINT-IDX from 1 by 1
+               until WS-PRINT-IDX > WS-RULECT-COUNT.
+           Display 'Missing-Parm-Error....: ' WS-CNT-MISSING-PARM.
+           Display 'Total audit records...: ' WS-CNT-TOTAL.
+           Display '================================================'.
+           Exit Paragraph.
+          2000-Print-Summary-Exit.
+           Exit Paragraph.
+      *
+          2100-Print-Rule-Line.
+           Display 'Rule ' WS-RC-RULE(WS-PRINT-IDX) ' runs.....: '
+               WS-RC-RUN-COUNT(WS-PRINT-IDX)
+               '  errors: ' WS-RC-ERROR-COUNT(WS-PRINT-IDX).
+           Exit Paragraph.
+          2100-Print-Rule-Line-Exit.
+           Exit Paragraph.
