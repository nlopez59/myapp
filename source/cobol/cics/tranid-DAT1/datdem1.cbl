@@ -0,0 +1,370 @@
+       ID DIVISION.
+       PROGRAM-ID. DATDEM1.
+      * Ad hoc rule-testing copy of DATDEMO against DATSUBC
+      * Tran ='DAT1' - non-production, safe to test rule changes on
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       COPY DATVARS.
+       COPY DATMAPM.
+       COPY DATRSLT.
+       COPY DATHIST.
+       COPY RULETAB.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       01  WS-RESULT-EDIT   PIC X(03).
+       01  WS-RD-DESC-OUT   PIC X(37) VALUE SPACES.
+
+       01  WS-CURRENT-DATE      PIC 9(08).
+       01  WS-CURRENT-TIME      PIC 9(08).
+       01  WS-CURRENT-TIMESTAMP PIC X(14).
+
+       01  WS-RESP          PIC S9(08) COMP.
+       01  WS-RESP2         PIC S9(08) COMP.
+       01  WS-TS-NUMITEMS   PIC S9(04) COMP.
+
+      * Built only when a SEND/RECEIVE MAP fails, to push a plain
+      * SEND TEXT message to the terminal in place of the map.
+       01  WS-MAP-ERR-TEXT  PIC X(30).
+       01  WS-MAP-ERR-RESP  PIC Z(7)9.
+       01  WS-MAP-ERR-LINE  PIC X(45).
+
+       01  DATCOMM-AREA.
+           COPY DATCOMM.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY DATCOMM.
+      *
+       PROCEDURE DIVISION.
+          Mainline.
+           MOVE 'DATDEM1: CICS TRAN DAT1 Started ' to WS-MSG1.
+           DISPLAY 'DATDEM1 v1 ' WS-MSG1.
+      *
+           if EIBCALEN = 0
+               perform 1000-Send-Initial-Screen
+                   thru 1000-Send-Initial-Screen-Exit
+           else
+               Move DFHCOMMAREA to DATCOMM-AREA
+               evaluate EIBAID
+                   when DFHPF3
+                       EXEC CICS RETURN END-EXEC
+                   when DFHPF7
+                       perform 4000-Page-History-Back
+                           thru 4000-Page-History-Back-Exit
+                   when DFHPF8
+                       perform 4100-Page-History-Fwd
+                           thru 4100-Page-History-Fwd-Exit
+                   when other
+      * CA-PANEL tells us which map is actually on screen. DATMLIS2
+      * (history) has no input fields of its own, so any key other
+      * than PF3/PF7/PF8 while it is displayed cannot be handled by
+      * receiving against DATMLIS - fall back to the entry screen.
+                       if CA-Panel-History OF DATCOMM-AREA
+                           perform 1000-Send-Initial-Screen
+                               thru 1000-Send-Initial-Screen-Exit
+                       else
+                           perform 2000-Process-Entry
+                               thru 2000-Process-Entry-Exit
+                       end-if
+               end-evaluate
+           end-if.
+      *
+           EXEC CICS RETURN TRANSID('DAT1')
+                     COMMAREA(DATCOMM-AREA)
+           END-EXEC.
+      *
+          1000-Send-Initial-Screen.
+           Move spaces to DATMLISO.
+           Move 'ENTER RULE, OR M/KEY/ACTION TO MAINTAIN' to HIO.
+           perform 1010-Send-Screen thru 1010-Send-Screen-Exit.
+           Exit Paragraph.
+          1000-Send-Initial-Screen-Exit.
+           Exit Paragraph.
+      *
+          1010-Send-Screen.
+           set CA-Panel-Entry OF DATCOMM-AREA to true.
+           EXEC CICS SEND MAP ('DATMLIS')
+                     MAPSET('DATMAPM')
+                     FROM(DATMLISO)
+                     ERASE
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+           if WS-RESP not = DFHRESP(NORMAL)
+               perform 9000-Send-Map-Error
+                   thru 9000-Send-Map-Error-Exit
+           end-if.
+           Exit Paragraph.
+          1010-Send-Screen-Exit.
+           Exit Paragraph.
+      *
+          2000-Process-Entry.
+           EXEC CICS RECEIVE MAP ('DATMLIS')
+                     MAPSET('DATMAPM')
+                     INTO(DATMLISI)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+           if WS-RESP not = DFHRESP(NORMAL)
+               Move spaces to DATMLISO
+               Move 'UNABLE TO READ INPUT - RE-ENTER' to HIO
+               perform 1010-Send-Screen thru 1010-Send-Screen-Exit
+           else
+               if HIM not = spaces
+                   perform 5000-Maintain-Rule
+                       thru 5000-Maintain-Rule-Exit
+               else
+                   perform 3000-Run-Rule thru 3000-Run-Rule-Exit
+               end-if
+               perform 1500-Refresh-Screen
+                   thru 1500-Refresh-Screen-Exit
+           end-if.
+           Exit Paragraph.
+          2000-Process-Entry-Exit.
+           Exit Paragraph.
+      *
+          3000-Run-Rule.
+           Move HII(1:4) to WS-Rule.
+           Move 'DATDEM1' to WS-CALLER.
+           Display 'Calling DATSUB With Input RULE=' WS-Rule.
+           CALL 'DATSUBC' USING WS-PARAMETERS.
+
+           perform 3100-Lookup-Result-Desc
+               thru 3100-Lookup-Result-Desc-Exit.
+           Move 'DATSUB Result='  TO HIO.
+           Move WS-RESULT         TO HIO(18:4).
+           Move WS-RD-DESC-OUT    TO HIO(23:8).
+
+      * Highlight the result field in reverse video/red when DATSUB
+      * comes back with an error, so a failure is visible without
+      * reading the plain text.
+           if WS-RESULT = 999
+               Move DFHRED   to HIC
+               Move DFHREVRS to HIH
+           else
+               Move DFHNEUTR to HIC
+               Move DFHBMASK to HIH
+           end-if.
+
+           perform 3200-Push-History thru 3200-Push-History-Exit.
+           Exit Paragraph.
+          3000-Run-Rule-Exit.
+           Exit Paragraph.
+      *
+          3100-Lookup-Result-Desc.
+           Move WS-RESULT to WS-RESULT-EDIT.
+           Move 'NO DESCRIPTION AVAILABLE' to WS-RD-DESC-OUT.
+           set WS-RD-IDX to 1.
+           search WS-RD-ENTRY
+               at end continue
+               when WS-RD-CODE(WS-RD-IDX) = WS-RESULT-EDIT
+                   move WS-RD-TEXT(WS-RD-IDX) to WS-RD-DESC-OUT
+           end-search.
+           Exit Paragraph.
+          3100-Lookup-Result-Desc-Exit.
+           Exit Paragraph.
+      *
+          3200-Push-History.
+      * Queues this result under the terminal id so the operator can
+      * page back through recent runs with PF7/PF8 without losing
+      * the context the moment the next transaction fires.
+           Move WS-Rule   to HS-RULE.
+           Move WS-RESULT to HS-RESULT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-TIMESTAMP(1:8).
+           MOVE WS-CURRENT-TIME TO WS-CURRENT-TIMESTAMP(9:6).
+           Move WS-CURRENT-TIMESTAMP to HS-TIMESTAMP.
+           EXEC CICS WRITEQ TS QUEUE(EIBTRMID)
+                     FROM(DATHIST-ITEM)
+                     LENGTH(LENGTH OF DATHIST-ITEM)
+                     RESP(WS-RESP)
+           END-EXEC.
+           Exit Paragraph.
+          3200-Push-History-Exit.
+           Exit Paragraph.
+      *
+          1500-Refresh-Screen.
+           set CA-Panel-Entry OF DATCOMM-AREA to true.
+           EXEC CICS SEND MAP ('DATMLIS')
+                     MAPSET('DATMAPM')
+                     FROM(DATMLISO)
+                     DATAONLY
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+           if WS-RESP not = DFHRESP(NORMAL)
+               perform 9000-Send-Map-Error
+                   thru 9000-Send-Map-Error-Exit
+           end-if.
+           Exit Paragraph.
+          1500-Refresh-Screen-Exit.
+           Exit Paragraph.
+      *
+          4000-Page-History-Back.
+           if CA-Panel-Entry OF DATCOMM-AREA
+               perform 4250-Init-History-Position
+                   thru 4250-Init-History-Position-Exit
+           else
+               if CA-HIST-ITEM OF DATCOMM-AREA > 1
+                   subtract 1 from CA-HIST-ITEM OF DATCOMM-AREA
+               end-if
+           end-if.
+           perform 4200-Show-History-Item
+               thru 4200-Show-History-Item-Exit.
+           Exit Paragraph.
+          4000-Page-History-Back-Exit.
+           Exit Paragraph.
+      *
+          4100-Page-History-Fwd.
+           if CA-Panel-Entry OF DATCOMM-AREA
+               perform 4250-Init-History-Position
+                   thru 4250-Init-History-Position-Exit
+           else
+               add 1 to CA-HIST-ITEM OF DATCOMM-AREA
+           end-if.
+           perform 4200-Show-History-Item
+               thru 4200-Show-History-Item-Exit.
+           Exit Paragraph.
+          4100-Page-History-Fwd-Exit.
+           Exit Paragraph.
+      *
+          4250-Init-History-Position.
+      * The first PF7/PF8 press after a fresh attach should land on
+      * the most recently queued entry, not wherever CA-HIST-ITEM
+      * carried over from (VALUE 1). EIBTRMID's TS queue persists
+      * across attaches even though COMMAREA does not, so the queue's
+      * own item count - not a remembered counter - is the only
+      * reliable source for "how many entries are there right now".
+           EXEC CICS INQUIRE TSQUEUE QUEUE(EIBTRMID)
+                     NUMITEMS(WS-TS-NUMITEMS)
+                     RESP(WS-RESP)
+           END-EXEC.
+           if WS-RESP = DFHRESP(NORMAL) and WS-TS-NUMITEMS > 0
+               move WS-TS-NUMITEMS to CA-HIST-ITEM OF DATCOMM-AREA
+           else
+               move 1 to CA-HIST-ITEM OF DATCOMM-AREA
+           end-if.
+           Exit Paragraph.
+          4250-Init-History-Position-Exit.
+           Exit Paragraph.
+      *
+          4200-Show-History-Item.
+           set CA-Panel-History OF DATCOMM-AREA to true.
+           EXEC CICS READQ TS QUEUE(EIBTRMID)
+                     INTO(DATHIST-ITEM)
+                     LENGTH(LENGTH OF DATHIST-ITEM)
+                     ITEM(CA-HIST-ITEM OF DATCOMM-AREA)
+                     RESP(WS-RESP)
+           END-EXEC.
+           if WS-RESP = DFHRESP(NORMAL)
+               Move spaces to DATMLIS2O
+               STRING 'RULE=' HS-RULE ' RESULT=' HS-RESULT
+                      ' TIME=' HS-TIMESTAMP
+                      DELIMITED BY SIZE INTO HHO
+           else
+               Move spaces to DATMLIS2O
+               Move 'NO MORE HISTORY ENTRIES' to HHO
+           end-if.
+           EXEC CICS SEND MAP ('DATMLIS2')
+                     MAPSET('DATMAPM')
+                     FROM(DATMLIS2O)
+                     ERASE
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+           if WS-RESP not = DFHRESP(NORMAL)
+               perform 9000-Send-Map-Error
+                   thru 9000-Send-Map-Error-Exit
+           end-if.
+           Exit Paragraph.
+          4200-Show-History-Item-Exit.
+           Exit Paragraph.
+      *
+          5000-Maintain-Rule.
+      * Turns DAT1 into a small rule-definition maintenance screen -
+      * HIK is the rule number, HIM is A/C/D. HII carries the new
+      * expected-result value in HII(1:3) for an add or change, and,
+      * for an add, the dispatch program name for RT-PARA-NAME in
+      * HII(4:8) - the program a RULETABT row names is CALLed
+      * dynamically by DATSUBC, so an add with no program name would
+      * never be dispatchable.
+           Move HIK(1:4) to RT-RULE-NUM.
+           evaluate HIM
+               when 'A'
+                   if HII(4:8) = SPACES
+                       Move 'PROGRAM NAME REQUIRED IN HII(4:8)'
+                           to HIO
+                   else
+                       Move HII(4:8) to RT-PARA-NAME
+                       Move 'Added interactively from DAT1'
+                           to RT-DESCRIPTION
+                       Move HII(1:3) to RT-EXPECTED-RSLT
+                       EXEC CICS WRITE FILE('RULETABT')
+                                 FROM(RULETAB-RECORD)
+                                 RIDFLD(RT-RULE-NUM)
+                                 RESP(WS-RESP)
+                       END-EXEC
+                       Move 'RULE ADDED' to HIO
+                   end-if
+               when 'C'
+                   EXEC CICS READ FILE('RULETABT')
+                             INTO(RULETAB-RECORD)
+                             RIDFLD(RT-RULE-NUM)
+                             UPDATE
+                             RESP(WS-RESP)
+                   END-EXEC
+                   if WS-RESP = DFHRESP(NORMAL)
+                       Move HII(1:3) to RT-EXPECTED-RSLT
+                       EXEC CICS REWRITE FILE('RULETABT')
+                                 FROM(RULETAB-RECORD)
+                                 RESP(WS-RESP)
+                       END-EXEC
+                       Move 'RULE CHANGED' to HIO
+                   else
+                       Move 'RULE NOT FOUND' to HIO
+                   end-if
+               when 'D'
+                   EXEC CICS DELETE FILE('RULETABT')
+                             RIDFLD(RT-RULE-NUM)
+                             RESP(WS-RESP)
+                   END-EXEC
+                   if WS-RESP = DFHRESP(NORMAL)
+                       Move 'RULE DELETED' to HIO
+                   else
+                       Move 'RULE NOT FOUND' to HIO
+                   end-if
+               when other
+                   Move 'INVALID MAINTENANCE ACTION' to HIO
+           end-evaluate.
+           Exit Paragraph.
+          5000-Maintain-Rule-Exit.
+           Exit Paragraph.
+      *
+          9000-Send-Map-Error.
+      * A bad mapset or a dropped terminal shows up here as a message
+      * on the terminal (SEND TEXT, since the map itself is what just
+      * failed) rather than an abend that pages the on-call - the
+      * joblog DISPLAY stays too, for anyone reviewing the run later.
+           Display 'ERROR-999: CICS SEND/RECEIVE MAP failed, RESP='
+               WS-RESP ' RESP2=' WS-RESP2.
+           Move 'ERROR-999: SCREEN COULD NOT BE DISPLAYED - '
+               to WS-MAP-ERR-TEXT
+           Move WS-RESP to WS-MAP-ERR-RESP
+           STRING WS-MAP-ERR-TEXT DELIMITED BY SIZE
+                  'RESP=' DELIMITED BY SIZE
+                  WS-MAP-ERR-RESP DELIMITED BY SIZE
+                  INTO WS-MAP-ERR-LINE
+           END-STRING.
+           EXEC CICS SEND TEXT
+                     FROM(WS-MAP-ERR-LINE)
+                     LENGTH(LENGTH OF WS-MAP-ERR-LINE)
+                     ERASE
+           END-EXEC.
+           Exit Paragraph.
+          9000-Send-Map-Error-Exit.
+           Exit Paragraph.
