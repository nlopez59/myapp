@@ -0,0 +1,245 @@
+       ID DIVISION.
+       PROGRAM-ID. DATINQ.
+      * Read-only inquiry into today's DATAUDIT trail, per rule code.
+      * Tran ='DAT2' - so the helpdesk can answer "is rule X running
+      * okay today" without paging an operator to check SYSOUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       COPY DATMAPM.
+       COPY DATAUDIT.
+       COPY DATRULCT.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       01  WS-MSG1          PIC X(30).
+       01  WS-RESP          PIC S9(08) COMP.
+       01  WS-RESP2         PIC S9(08) COMP.
+
+       01  WS-TODAY-DATE    PIC 9(08).
+
+       01  WS-AUDIT-EOF-SW  PIC X(01) VALUE 'N'.
+           88  WS-AUDIT-EOF     VALUE 'Y' FALSE 'N'.
+
+      * Table built fresh from DATAUDIT every time DAT2 is attached,
+      * one entry per distinct rule code seen in today's records, the
+      * same in-memory-table-from-file pattern DATSUB uses for RULETAB.
+       01  WS-RULECT-TABLE.
+           05  WS-RULECT-ENTRY OCCURS 50 TIMES
+                                 INDEXED BY RC-IDX.
+               10  WS-RC-RULE          PIC X(04).
+               10  WS-RC-RUN-COUNT     PIC 9(05).
+               10  WS-RC-ERROR-COUNT   PIC 9(05).
+       01  WS-RULECT-COUNT  PIC 9(04) COMP VALUE ZERO.
+
+       01  DATCOMM-AREA.
+           COPY DATCOMM.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY DATCOMM.
+      *
+       PROCEDURE DIVISION.
+          Mainline.
+           MOVE 'DATINQ: CICS TRAN DAT2 Started ' to WS-MSG1.
+           DISPLAY 'DATINQ v1 ' WS-MSG1.
+      *
+           if EIBCALEN = 0
+               perform 1000-Build-Summary
+                   thru 1000-Build-Summary-Exit
+           else
+               Move DFHCOMMAREA to DATCOMM-AREA
+               evaluate EIBAID
+                   when DFHPF3
+                       EXEC CICS RETURN END-EXEC
+                   when DFHPF7
+                       perform 4000-Page-Back
+                           thru 4000-Page-Back-Exit
+                   when DFHPF8
+                       perform 4100-Page-Fwd
+                           thru 4100-Page-Fwd-Exit
+                   when other
+                       perform 4200-Show-Summary-Item
+                           thru 4200-Show-Summary-Item-Exit
+               end-evaluate
+           end-if.
+      *
+           EXEC CICS RETURN TRANSID('DAT2')
+                     COMMAREA(DATCOMM-AREA)
+           END-EXEC.
+      *
+          1000-Build-Summary.
+           perform 1100-Scan-Audit-Trail
+               thru 1100-Scan-Audit-Trail-Exit.
+           perform 1200-Write-Summary-Queue
+               thru 1200-Write-Summary-Queue-Exit.
+           set CA-Panel-History OF DATCOMM-AREA to true.
+           move 1 to CA-HIST-ITEM OF DATCOMM-AREA.
+           perform 4200-Show-Summary-Item
+               thru 4200-Show-Summary-Item-Exit.
+           Exit Paragraph.
+          1000-Build-Summary-Exit.
+           Exit Paragraph.
+      *
+          1100-Scan-Audit-Trail.
+           move zero to WS-RULECT-COUNT.
+           set WS-Audit-Eof to false.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           EXEC CICS STARTBR FILE('DATAUDIT')
+                     RESP(WS-RESP)
+           END-EXEC.
+           if WS-RESP = DFHRESP(NORMAL)
+               perform 1110-Read-Next-Audit
+                   thru 1110-Read-Next-Audit-Exit
+                   until WS-Audit-Eof
+               EXEC CICS ENDBR FILE('DATAUDIT') END-EXEC
+           end-if.
+           Exit Paragraph.
+          1100-Scan-Audit-Trail-Exit.
+           Exit Paragraph.
+      *
+          1110-Read-Next-Audit.
+           EXEC CICS READNEXT FILE('DATAUDIT')
+                     INTO(DATAUDIT-RECORD)
+                     LENGTH(LENGTH OF DATAUDIT-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC.
+           if WS-RESP = DFHRESP(NORMAL)
+               if AUD-TIMESTAMP(1:8) = WS-TODAY-DATE
+                   perform 1120-Tally-Rule
+                       thru 1120-Tally-Rule-Exit
+               end-if
+           else
+               set WS-Audit-Eof to true
+           end-if.
+           Exit Paragraph.
+          1110-Read-Next-Audit-Exit.
+           Exit Paragraph.
+      *
+          1120-Tally-Rule.
+      * ERROR here means severity ERROR the way DATBATCH classifies
+      * it (result 900 or above) - see the WS-SEVERITY-SW logic there.
+           set RC-IDX to 1.
+           search WS-RULECT-ENTRY
+               at end
+                   if WS-RULECT-COUNT < 50
+                       add 1 to WS-RULECT-COUNT
+                       set RC-IDX to WS-RULECT-COUNT
+                       move AUD-RULE to WS-RC-RULE(RC-IDX)
+                       move 1 to WS-RC-RUN-COUNT(RC-IDX)
+                       if AUD-RESULT >= 900
+                           move 1 to WS-RC-ERROR-COUNT(RC-IDX)
+                       else
+                           move zero to WS-RC-ERROR-COUNT(RC-IDX)
+                       end-if
+                   end-if
+               when WS-RC-RULE(RC-IDX) = AUD-RULE
+                   add 1 to WS-RC-RUN-COUNT(RC-IDX)
+                   if AUD-RESULT >= 900
+                       add 1 to WS-RC-ERROR-COUNT(RC-IDX)
+                   end-if
+           end-search.
+           Exit Paragraph.
+          1120-Tally-Rule-Exit.
+           Exit Paragraph.
+      *
+          1200-Write-Summary-Queue.
+      * Pages the summary via a per-terminal TS queue the same way
+      * DAT0 pages rule-run history, rather than rescanning DATAUDIT
+      * on every PF7/PF8.
+           EXEC CICS DELETEQ TS QUEUE(EIBTRMID)
+                     RESP(WS-RESP)
+           END-EXEC.
+           if WS-RULECT-COUNT = 0
+               move spaces to DATRULCT-ITEM
+               move 'NONE' to RC-RULE
+               EXEC CICS WRITEQ TS QUEUE(EIBTRMID)
+                         FROM(DATRULCT-ITEM)
+                         LENGTH(LENGTH OF DATRULCT-ITEM)
+                         RESP(WS-RESP)
+               END-EXEC
+           else
+               set RC-IDX to 1
+               perform 1210-Write-One-Item
+                   thru 1210-Write-One-Item-Exit
+                   varying RC-IDX from 1 by 1
+                   until RC-IDX > WS-RULECT-COUNT
+           end-if.
+           Exit Paragraph.
+          1200-Write-Summary-Queue-Exit.
+           Exit Paragraph.
+      *
+          1210-Write-One-Item.
+           move WS-RC-RULE(RC-IDX)        to RC-RULE.
+           move WS-RC-RUN-COUNT(RC-IDX)   to RC-RUN-COUNT.
+           move WS-RC-ERROR-COUNT(RC-IDX) to RC-ERROR-COUNT.
+           EXEC CICS WRITEQ TS QUEUE(EIBTRMID)
+                     FROM(DATRULCT-ITEM)
+                     LENGTH(LENGTH OF DATRULCT-ITEM)
+                     RESP(WS-RESP)
+           END-EXEC.
+           Exit Paragraph.
+          1210-Write-One-Item-Exit.
+           Exit Paragraph.
+      *
+          4000-Page-Back.
+           if CA-HIST-ITEM OF DATCOMM-AREA > 1
+               subtract 1 from CA-HIST-ITEM OF DATCOMM-AREA
+           end-if.
+           perform 4200-Show-Summary-Item
+               thru 4200-Show-Summary-Item-Exit.
+           Exit Paragraph.
+          4000-Page-Back-Exit.
+           Exit Paragraph.
+      *
+          4100-Page-Fwd.
+           add 1 to CA-HIST-ITEM OF DATCOMM-AREA.
+           perform 4200-Show-Summary-Item
+               thru 4200-Show-Summary-Item-Exit.
+           Exit Paragraph.
+          4100-Page-Fwd-Exit.
+           Exit Paragraph.
+      *
+          4200-Show-Summary-Item.
+           EXEC CICS READQ TS QUEUE(EIBTRMID)
+                     INTO(DATRULCT-ITEM)
+                     LENGTH(LENGTH OF DATRULCT-ITEM)
+                     ITEM(CA-HIST-ITEM OF DATCOMM-AREA)
+                     RESP(WS-RESP)
+           END-EXEC.
+           if WS-RESP = DFHRESP(NORMAL)
+               Move spaces to DATMLIS2O
+               STRING 'RULE=' RC-RULE
+                      ' RUNS=' RC-RUN-COUNT
+                      ' ERRORS=' RC-ERROR-COUNT
+                      ' TODAY'
+                      DELIMITED BY SIZE INTO HHO
+           else
+               Move spaces to DATMLIS2O
+               Move 'NO MORE RULE-COUNT ENTRIES' to HHO
+           end-if.
+           EXEC CICS SEND MAP ('DATMLIS2')
+                     MAPSET('DATMAPM')
+                     FROM(DATMLIS2O)
+                     ERASE
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+           if WS-RESP not = DFHRESP(NORMAL)
+               perform 9000-Send-Map-Error
+                   thru 9000-Send-Map-Error-Exit
+           end-if.
+           Exit Paragraph.
+          4200-Show-Summary-Item-Exit.
+           Exit Paragraph.
+      *
+          9000-Send-Map-Error.
+      * A bad mapset or a dropped terminal shows up here as a
+      * displayed message rather than an abend that pages the on-call.
+           Display 'ERROR-999: CICS SEND/RECEIVE MAP failed, RESP='
+               WS-RESP ' RESP2=' WS-RESP2.
+           Exit Paragraph.
+          9000-Send-Map-Error-Exit.
+           Exit Paragraph.
