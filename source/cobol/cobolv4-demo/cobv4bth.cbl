@@ -1,19 +1,160 @@
-       IDENTIFICATION DIVISION.  
-       PROGRAM-ID. COBV4BTH.  
-      * Batch Cobol ver4/DB2.                    
-       ENVIRONMENT DIVISION.                                           
-       DATA DIVISION.    
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBV4BTH.
+      * Batch Cobol ver4/DB2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQLERRLG-FILE ASSIGN TO 'SQLERRLG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SQLERRLG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQLERRLG-FILE.
+           COPY SQLERRLG.
+
        WORKING-STORAGE SECTION.
            EXEC SQL INCLUDE ORG   END-EXEC.
+           EXEC SQL INCLUDE EMP   END-EXEC.
            EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * One row per department, outer-joined to its manager's EMP
+      * row, so a department with no manager on file still reports.
+           EXEC SQL
+               DECLARE ORG-MGR-CURSOR CURSOR FOR
+               SELECT O.DEPTNUMB, O.DEPTNAME, O.MGRNO,
+                      E.FIRSTNME, E.LASTNAME
+                 FROM Q.ORG O
+                 LEFT JOIN Q.EMP E
+                   ON O.MGRNO = E.EMPNO
+           END-EXEC.
+
+       01  WS-SQLERRLG-STATUS       PIC X(02).
+       01  WS-SQL-STATEMENT         PIC X(30).
+       01  WS-CURRENT-TIMESTAMP     PIC X(14).
+       01  WS-CURRENT-DATE          PIC 9(08).
+       01  WS-CURRENT-TIME          PIC 9(08).
+
+       01  WS-SQL-SW                PIC X(01) VALUE 'Y'.
+           88  WS-SQL-OK                 VALUE 'Y'.
+           88  WS-SQL-NOT-OK              VALUE 'N'.
+       01  WS-CURSOR-EOF-SW         PIC X(01) VALUE 'N'.
+           88  WS-CURSOR-EOF              VALUE 'Y'.
+
+       01  WS-DEPT-COUNT            PIC 9(07) VALUE ZERO.
+
+      * Null indicators for the outer-joined manager name columns -
+      * a department with no manager on file fetches FIRSTNME/LASTNAME
+      * as null, and DB2 rejects that with SQLCODE -305 unless every
+      * nullable host variable has one of these paired with it.
+       01  WS-FIRSTNME-IND          PIC S9(04) COMP.
+       01  WS-LASTNAME-IND          PIC S9(04) COMP.
+
        PROCEDURE DIVISION.
+          0000-Mainline.
+           perform 1000-Open-Files thru 1000-Open-Files-Exit.
+           perform 2000-Open-Cursor thru 2000-Open-Cursor-Exit.
+           if WS-SQL-OK
+               perform 3000-Fetch-Row thru 3000-Fetch-Row-Exit
+                   until WS-CURSOR-EOF or WS-SQL-NOT-OK
+               perform 4000-Close-Cursor thru 4000-Close-Cursor-Exit
+           end-if.
+           Display '================================================'.
+           Display 'COBV4BTCH - v4 department/manager report'.
+           Display 'Departments reported: ' WS-DEPT-COUNT.
+           Display '================================================'.
+           perform 9000-Close-Files thru 9000-Close-Files-Exit.
+           STOP RUN.
+      *
+          1000-Open-Files.
+           OPEN EXTEND SQLERRLG-FILE.
+           if WS-SQLERRLG-STATUS not = '00'
+               and WS-SQLERRLG-STATUS not = '05'
+               OPEN OUTPUT SQLERRLG-FILE
+           end-if.
+           Exit Paragraph.
+          1000-Open-Files-Exit.
+           Exit Paragraph.
+      *
+          2000-Open-Cursor.
+           EXEC SQL
+               OPEN ORG-MGR-CURSOR
+           END-EXEC.
+           Move 'OPEN ORG-MGR-CURSOR' to WS-SQL-STATEMENT.
+           perform 8000-Check-Sqlcode thru 8000-Check-Sqlcode-Exit.
+           Exit Paragraph.
+          2000-Open-Cursor-Exit.
+           Exit Paragraph.
+      *
+          3000-Fetch-Row.
+           EXEC SQL
+               FETCH ORG-MGR-CURSOR
+                 INTO :DEPTNUMB, :DEPTNAME, :MGRNO,
+                      :FIRSTNME:WS-FIRSTNME-IND,
+                      :LASTNAME:WS-LASTNAME-IND
+           END-EXEC.
+           Move 'FETCH ORG-MGR-CURSOR' to WS-SQL-STATEMENT.
+           perform 8000-Check-Sqlcode thru 8000-Check-Sqlcode-Exit.
+           if WS-SQL-OK and not WS-CURSOR-EOF
+               add 1 to WS-DEPT-COUNT
+               if WS-FIRSTNME-IND < 0 or WS-LASTNAME-IND < 0
+                   Display 'Dept ' DEPTNUMB ' - ' DEPTNAME-TEXT
+                       ' Mgr: (NONE ON FILE)' ' Mgr# ' MGRNO
+               else
+                   Display 'Dept ' DEPTNUMB ' - ' DEPTNAME-TEXT
+                       ' Mgr: ' FIRSTNME ' ' LASTNAME
+                       ' Mgr# ' MGRNO
+               end-if
+           end-if.
+           Exit Paragraph.
+          3000-Fetch-Row-Exit.
+           Exit Paragraph.
+      *
+          4000-Close-Cursor.
            EXEC SQL
-              SELECT DEPTNAME INTO :DEPTNAME
-               FROM  Q.org
-               WHERE DEPTNUMB = 15
+               CLOSE ORG-MGR-CURSOR
            END-EXEC.
-           DISPLAY 'COBV4BTCH - v3   '.
-           DISPLAY 'Selected  Dept 10 from Org value=' DEPTNAME-TEXT.
-           STOP RUN.           
-                                                 
-                                                                       
\ No newline at end of file
+           Move 'CLOSE ORG-MGR-CURSOR' to WS-SQL-STATEMENT.
+           perform 8000-Check-Sqlcode thru 8000-Check-Sqlcode-Exit.
+           Exit Paragraph.
+          4000-Close-Cursor-Exit.
+           Exit Paragraph.
+      *
+          8000-Check-Sqlcode.
+      * Checked after every EXEC SQL so a DB2 problem shows up as a
+      * clear failure instead of a silently wrong department name.
+           evaluate SQLCODE
+               when 0
+                   set WS-SQL-OK to true
+               when 100
+                   set WS-CURSOR-EOF to true
+                   set WS-SQL-OK to true
+               when other
+                   set WS-SQL-NOT-OK to true
+                   perform 8100-Write-Error-Log
+                       thru 8100-Write-Error-Log-Exit
+           end-evaluate.
+           Exit Paragraph.
+          8000-Check-Sqlcode-Exit.
+           Exit Paragraph.
+      *
+          8100-Write-Error-Log.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-TIMESTAMP(1:8).
+           MOVE WS-CURRENT-TIME TO WS-CURRENT-TIMESTAMP(9:6).
+           Move WS-CURRENT-TIMESTAMP to SE-TIMESTAMP.
+           Move WS-SQL-STATEMENT     to SE-STATEMENT.
+           Move SQLCODE              to SE-SQLCODE.
+           Display 'ERROR-999: ' WS-SQL-STATEMENT
+               ' FAILED, SQLCODE=' SQLCODE.
+           WRITE SQLERRLG-RECORD.
+           Exit Paragraph.
+          8100-Write-Error-Log-Exit.
+           Exit Paragraph.
+      *
+          9000-Close-Files.
+           CLOSE SQLERRLG-FILE.
+           Exit Paragraph.
+          9000-Close-Files-Exit.
+           Exit Paragraph.
