@@ -0,0 +1,56 @@
+//DATNITE  PROC HLQ=DAT.PROD,LOADLIB=DAT.PROD.LOADLIB
+//*--------------------------------------------------------------
+//* DATNITE - Nightly rule-processing cycle.
+//*
+//*   STEP010  Runs DATBATCH in multi-rule mode against RULELIST.
+//*   STEP020  Runs COBV4BTH's department/manager report, but only
+//*            if STEP010 completed with RETURN-CODE 0.
+//*   ALERT10  Copies a message to the alert dataset if STEP010
+//*            ended with a non-zero return code.
+//*   ALERT20  Copies a message to the alert dataset if STEP020
+//*            ended with a non-zero return code.
+//*
+//* Invoke via:
+//*   //NIGHTRUN JOB (ACCTNO),'DAT NIGHTLY',CLASS=A,MSGCLASS=X
+//*   //RUN      EXEC DATNITE
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DATBATCH
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//PARMLIB  DD   DSN=&HLQ..PARMLIB,DISP=SHR
+//RULETAB  DD   DSN=&HLQ..RULETAB,DISP=SHR
+//RULELIST DD   DSN=&HLQ..RULELIST,DISP=SHR
+//DATAUDIT DD   DSN=&HLQ..DATAUDIT,DISP=MOD
+//* CHECKPT is a VSAM RRDS (defined once via IDCAMS DEFINE CLUSTER
+//* ... NUMBERED RECORDSIZE(4 4), the way RULETAB is defined) so
+//* DATBATCH can OPEN it ORGANIZATION IS RELATIVE ACCESS MODE RANDOM -
+//* referenced here the same bare DSN/DISP way RULETAB is, with no
+//* SPACE= or DCB=, since those describe a physical-sequential
+//* dataset and cannot allocate a VSAM cluster.
+//CHECKPT  DD   DSN=&HLQ..CHECKPT,DISP=SHR
+//SQLERRLG DD   DSN=&HLQ..SQLERRLG,DISP=MOD
+//REVIEWQ  DD   DSN=&HLQ..REVIEWQ,DISP=MOD
+//ALERTDS  DD   DSN=&HLQ..ALERTDS,DISP=MOD
+//*
+//STEP020  EXEC PGM=COBV4BTH,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SQLERRLG DD   DSN=&HLQ..SQLERRLG,DISP=MOD
+//*
+//ALERT10  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+DATNITE ALERT - STEP010 (DATBATCH) ended with a non-zero return code
+//SYSUT2   DD   DSN=&HLQ..ALERT,DISP=MOD
+//*
+//ALERT20  EXEC PGM=IEBGENER,COND=(0,EQ,STEP020)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+DATNITE ALERT - STEP020 (COBV4BTH) ended with a non-zero return code
+//SYSUT2   DD   DSN=&HLQ..ALERT,DISP=MOD
+//*
+//         PEND
