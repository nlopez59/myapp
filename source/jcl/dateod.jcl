@@ -0,0 +1,83 @@
+//DATEOD   PROC HLQ=DAT.PROD,LOADLIB=DAT.PROD.LOADLIB
+//*--------------------------------------------------------------
+//* DATEOD - Consolidated end-of-day report.
+//*
+//*   STEP010  Runs DATBATCH in multi-rule mode against RULELIST,
+//*            building the day's DATAUDIT trail.
+//*   STEP020  Runs DATRPT to summarize DATAUDIT into the daily
+//*            rule-execution counts, appended to the same SYSOUT
+//*            as STEP010 so it reads as one document.
+//*   STEP030  Runs COBV4BTH's department/manager report, appended
+//*            to the same SYSOUT.
+//*   ALERT10/ALERT20/ALERT30 route to the alert dataset on a
+//*   non-zero return code from the matching step, same as DATNITE.
+//*
+//* This is the DATNITE cycle plus DATRPT, with all three programs'
+//* DISPLAY output bound into one SYSOUT dataset so management gets
+//* a single end-of-day document instead of three separate job logs.
+//*
+//* Invoke via:
+//*   //EODRUN   JOB (ACCTNO),'DAT END OF DAY',CLASS=A,MSGCLASS=X
+//*   //RUN      EXEC DATEOD
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DATBATCH
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   DSN=&&EODRPT,DISP=(NEW,PASS),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FBA,LRECL=133)
+//PARMLIB  DD   DSN=&HLQ..PARMLIB,DISP=SHR
+//RULETAB  DD   DSN=&HLQ..RULETAB,DISP=SHR
+//RULELIST DD   DSN=&HLQ..RULELIST,DISP=SHR
+//DATAUDIT DD   DSN=&HLQ..DATAUDIT,DISP=MOD
+//* CHECKPT is a VSAM RRDS (defined once via IDCAMS DEFINE CLUSTER
+//* ... NUMBERED RECORDSIZE(4 4), the way RULETAB is defined) so
+//* DATBATCH can OPEN it ORGANIZATION IS RELATIVE ACCESS MODE RANDOM -
+//* referenced here the same bare DSN/DISP way RULETAB is, with no
+//* SPACE= or DCB=, since those describe a physical-sequential
+//* dataset and cannot allocate a VSAM cluster.
+//CHECKPT  DD   DSN=&HLQ..CHECKPT,DISP=SHR
+//SQLERRLG DD   DSN=&HLQ..SQLERRLG,DISP=MOD
+//REVIEWQ  DD   DSN=&HLQ..REVIEWQ,DISP=MOD
+//ALERTDS  DD   DSN=&HLQ..ALERTDS,DISP=MOD
+//*
+//STEP020  EXEC PGM=DATRPT,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   DSN=&&EODRPT,DISP=(MOD,PASS)
+//DATAUDIT DD   DSN=&HLQ..DATAUDIT,DISP=SHR
+//*
+//STEP030  EXEC PGM=COBV4BTH,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   DSN=&&EODRPT,DISP=(MOD,PASS)
+//SQLERRLG DD   DSN=&HLQ..SQLERRLG,DISP=MOD
+//*
+//PRTEOD   EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=&&EODRPT,DISP=(OLD,DELETE)
+//SYSUT2   DD   SYSOUT=*
+//*
+//ALERT10  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+DATEOD ALERT - STEP010 (DATBATCH) ended with a non-zero return code
+//SYSUT2   DD   DSN=&HLQ..ALERT,DISP=MOD
+//*
+//ALERT20  EXEC PGM=IEBGENER,COND=(0,EQ,STEP020)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+DATEOD ALERT - STEP020 (DATRPT) ended with a non-zero return code
+//SYSUT2   DD   DSN=&HLQ..ALERT,DISP=MOD
+//*
+//ALERT30  EXEC PGM=IEBGENER,COND=(0,EQ,STEP030)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+DATEOD ALERT - STEP030 (COBV4BTH) ended with a non-zero return code
+//SYSUT2   DD   DSN=&HLQ..ALERT,DISP=MOD
+//*
+//         PEND
