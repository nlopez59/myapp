@@ -0,0 +1,7 @@
+      * DATHIST - One TS queue item per DAT0/DAT1 rule run, queued
+      *           under the terminal id so an operator can page back
+      *           through recent results from that same terminal.
+       01  DATHIST-ITEM.
+           05  HS-RULE              PIC X(04).
+           05  HS-RESULT            PIC 9(03).
+           05  HS-TIMESTAMP         PIC X(14).
