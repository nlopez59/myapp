@@ -0,0 +1,14 @@
+      * DATRSLT - Lookup table of human-readable descriptions for the
+      *           WS-RESULT codes DATSUB returns, so a report or screen
+      *           can show "999 - Missing Parm" instead of a bare code.
+       01  WS-RESULT-DESC-VALUES.
+           05  FILLER PIC X(40) VALUE
+               '022SUCCESS - RULE 22 COMPLETED         '.
+           05  FILLER PIC X(40) VALUE
+               '029SUCCESS - RULE 23 COMPLETED         '.
+           05  FILLER PIC X(40) VALUE
+               '999ERROR - MISSING OR UNSUPPORTED RULE '.
+       01  WS-RESULT-DESC-TABLE REDEFINES WS-RESULT-DESC-VALUES.
+           05  WS-RD-ENTRY OCCURS 3 TIMES INDEXED BY WS-RD-IDX.
+               10  WS-RD-CODE PIC X(03).
+               10  WS-RD-TEXT PIC X(37).
