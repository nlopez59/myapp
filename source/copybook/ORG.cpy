@@ -0,0 +1,8 @@
+      * ORG - Host variable layout matching the Q.org DB2 table.
+       01  ORG.
+           05  DEPTNUMB         PIC S9(3)   COMP.
+           05  DEPTNAME.
+               49  DEPTNAME-LEN PIC S9(4)   COMP.
+               49  DEPTNAME-TEXT PIC X(14).
+           05  MGRNO            PIC X(6).
+           05  LOCATION         PIC X(13).
