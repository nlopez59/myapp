@@ -0,0 +1,8 @@
+      * SQLERRLG - Record layout for the SQLERRLG error log dataset.
+      *            One record per non-zero SQLCODE so a DB2 problem
+      *            shows up as a clear failure instead of a program
+      *            that reports success with garbage data.
+       01  SQLERRLG-RECORD.
+           05  SE-TIMESTAMP         PIC X(14).
+           05  SE-STATEMENT         PIC X(30).
+           05  SE-SQLCODE           PIC S9(09).
