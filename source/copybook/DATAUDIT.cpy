@@ -0,0 +1,8 @@
+      * DATAUDIT - One record per DATSUB invocation, written by DATSUB
+      *            so operations can answer "did rule X run on date Y
+      *            and what came back" without digging through job logs.
+       01  DATAUDIT-RECORD.
+           05  AUD-TIMESTAMP        PIC X(14).
+           05  AUD-RULE             PIC X(04).
+           05  AUD-RESULT           PIC 9(03).
+           05  AUD-CALLER           PIC X(08).
