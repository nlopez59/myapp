@@ -0,0 +1,8 @@
+      * EMP - Host variable layout matching the Q.emp DB2 table,
+      *       joined against Q.org on MGRNO/EMPNO for the combined
+      *       department/manager report.
+       01  EMP.
+           05  EMPNO            PIC X(6).
+           05  FIRSTNME         PIC X(12).
+           05  LASTNAME         PIC X(15).
+           05  WORKDEPT         PIC X(3).
