@@ -0,0 +1,7 @@
+      * DATVARS - Shared parameter block passed between DATBATCH/DATDEMO
+      *           and the DATSUB rule engine.
+       01  WS-PARAMETERS.
+           05  WS-RULE          PIC X(04).
+           05  WS-MSG1          PIC X(30).
+           05  WS-RESULT        PIC 9(03).
+           05  WS-CALLER        PIC X(08).
