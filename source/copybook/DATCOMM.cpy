@@ -0,0 +1,10 @@
+      * DATCOMM - COMMAREA fields passed between pseudo-conversational
+      *           executions of transactions DAT0/DAT1, so the
+      *           terminal can page through history without CICS
+      *           tearing down and reattaching the transaction.
+      *           COPY this under both DFHCOMMAREA (LINKAGE SECTION)
+      *           and a WORKING-STORAGE 01 so the two group-move.
+           05  CA-PANEL             PIC X(01) VALUE '1'.
+               88  CA-PANEL-ENTRY        VALUE '1'.
+               88  CA-PANEL-HISTORY       VALUE '2'.
+           05  CA-HIST-ITEM         PIC 9(04) COMP VALUE 1.
