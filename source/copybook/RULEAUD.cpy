@@ -0,0 +1,7 @@
+      * RULEAUD - Host variable layout matching the Q.RULE_AUDIT DB2
+      *           table, one row per DATSUB call made from DATBATCH.
+       01  RULE-AUDIT.
+           05  RULE-AUDIT-RULE      PIC X(04).
+           05  RULE-AUDIT-RESULT    PIC S9(03) COMP-3.
+           05  RULE-AUDIT-TSTAMP    PIC X(14).
+           05  RULE-AUDIT-DEPT      PIC X(03).
