@@ -0,0 +1,8 @@
+      * ALERTDS - Record layout for the ALERTDS alert dataset that ops
+      *           monitoring already watches. One record per DATSUB
+      *           call whose result classifies as an ERROR.
+       01  ALERTDS-RECORD.
+           05  AL-TIMESTAMP         PIC X(14).
+           05  AL-RULE              PIC X(04).
+           05  AL-RESULT            PIC 9(03).
+           05  AL-DESC              PIC X(37).
