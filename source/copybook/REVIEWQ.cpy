@@ -0,0 +1,9 @@
+      * REVIEWQ - Record layout for the REVIEWQ review-queue dataset.
+      *           One record per DATSUB call whose result classifies
+      *           as a WARNING, so an analyst can review a borderline
+      *           outcome without reading every INFO result in SYSOUT.
+       01  REVIEWQ-RECORD.
+           05  RQ-TIMESTAMP         PIC X(14).
+           05  RQ-RULE              PIC X(04).
+           05  RQ-RESULT            PIC 9(03).
+           05  RQ-DESC              PIC X(37).
