@@ -0,0 +1,8 @@
+      * DATRULCT - One per-rule-code summary entry, used both as a
+      *            working table while DATINQ scans DATAUDIT and as
+      *            the TS queue item format it pages through with
+      *            PF7/PF8, same as DATHIST does for DAT0's history.
+       01  DATRULCT-ITEM.
+           05  RC-RULE              PIC X(04).
+           05  RC-RUN-COUNT         PIC 9(05).
+           05  RC-ERROR-COUNT       PIC 9(05).
