@@ -0,0 +1,8 @@
+      * RULETAB - Record layout for the RULETAB rule-definition file.
+      *           Keyed by rule number, one entry per business rule
+      *           DATSUB knows how to run.
+       01  RULETAB-RECORD.
+           05  RT-RULE-NUM          PIC X(04).
+           05  RT-PARA-NAME         PIC X(30).
+           05  RT-DESCRIPTION       PIC X(40).
+           05  RT-EXPECTED-RSLT     PIC 9(03).
