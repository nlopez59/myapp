@@ -7,9 +7,41 @@
              03 HIA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  HII  PIC X(30).
+      * Maintenance key field - rule number being added/changed/deleted
+           02  HKL    COMP  PIC  S9(4).
+           02  HKF    PICTURE X.
+           02  FILLER REDEFINES HKF.
+             03 HKA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  HIK  PIC X(08).
+      * Maintenance action field - A=Add, C=Change, D=Delete
+           02  HML    COMP  PIC  S9(4).
+           02  HMF    PICTURE X.
+           02  FILLER REDEFINES HMF.
+             03 HMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  HIM  PIC X(01).
        01  DATMLISO REDEFINES DATMLISI.
            02  FILLER PIC X(12).
            02  FILLER PICTURE X(3).
            02  HIC    PICTURE X.
            02  HIH    PICTURE X.
-           02  HIO  PIC X(30).
\ No newline at end of file
+           02  HIO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  HKC    PICTURE X.
+           02  HKH    PICTURE X.
+           02  HKO  PIC X(08).
+           02  FILLER PICTURE X(3).
+           02  HMC    PICTURE X.
+           02  HMH    PICTURE X.
+           02  HMO  PIC X(01).
+
+      * DATMLIS2 - History panel, one entry per screen, paged with
+      * PF7/PF8, so an operator can page back through recent rule
+      * results without losing the entry screen.
+       01  DATMLIS2O.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  HHC    PICTURE X.
+           02  HHH    PICTURE X.
+           02  HHO  PIC X(60).
\ No newline at end of file
